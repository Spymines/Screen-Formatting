@@ -1,152 +1,1043 @@
-      * Trevor Mines
-      * CSC 330 
-      * Screen Formatting Project
+000010* Trevor Mines
+000020* CSC 330
+000030* Screen Formatting Project
+000040*
+000050* Modification History
+000060* ---------------------------------------------------------
+000070* Date       Init  Description
+000080* 2026-08-09  TM    Replaced the SYSOUT display of reflowed
+000090*                   lines with a real print-image report:
+000100*                   outputFile now carries a dated run header,
+000110*                   page breaks every linesPerPage lines, and a
+000120*                   trailer page repeating the long/short line
+000130*                   stats.
+000140* 2026-08-09  TM    Added a second CHAINING parameter for the
+000150*                   desired line width, defaulting to 60 so the
+000160*                   same load module can serve 40/60/80/132
+000170*                   column jobs without a recompile.
+000180* 2026-08-09  TM    Added a third CHAINING parameter that, when
+000190*                   set to "Y", skips the digit-blanking pass so
+000200*                   invoice numbers, dates, and dollar amounts
+000210*                   survive the reflow.
+000220* 2026-08-09  TM    Added support for multi-record input files
+000230*                   by accumulating every record into one
+000240*                   buffer before reflowing, instead of
+000250*                   reflowing only the first record.
+000260* 2026-08-09  TM    Added extended run statistics -- total
+000270*                   lines, total words, average words/line, and
+000280*                   a word-count distribution -- to the trailer
+000290*                   page.
+000300* 2026-08-09  TM    Added a run-audit log (AUDREC.CPY/
+000310*                   AUDITLOG), one row per run, so a batch of
+000320*                   document-conversion requests can be
+000330*                   reconciled against what actually ran.
+000340* 2026-08-09  TM    Rejected a missing or empty input file with
+000350*                   a non-zero return code instead of producing
+000360*                   an empty report.
+000370* 2026-08-09  TM    Added a structured per-line data file
+000380*                   (OUTREC.CPY/REFLOWDAT) alongside the print
+000390*                   report for the print-spool loader and the
+000400*                   archival indexer.
+000410* 2026-08-09  TM    Added checkpoint/restart (CKPTREC.CPY/
+000420*                   CHECKPOINT) so a rerun after an abend
+000430*                   resumes the reflow loop instead of
+000440*                   reprocessing the document from the start.
+000450* 2026-08-09  TM    Split a word too long to fit on a line by
+000460*                   itself across as many lines as it takes,
+000470*                   hyphenating at the break, instead of
+000480*                   truncating it.
+000490* 2026-08-09  TM    Review fixes: widened word/splitWord and
+000500*                   the print/data record layouts so long words
+000510*                   and wide-column lines no longer get
+000520*                   silently truncated; guarded the multi-record
+000530*                   input buffer against overflow; fixed
+000540*                   checkpoint resume to extend outputFile/
+000550*                   dataFile instead of overwriting them.
+000560* 2026-08-09  TM    Review fixes: checkpoint every line instead
+000570*                   of every 500 so a resume can never
+000580*                   re-append lines already flushed; carried
+000590*                   page number and lines-on-page into the
+000600*                   checkpoint so pagination stays consistent
+000610*                   across a restart; made sure the report
+000620*                   header is printed before a rejection notice
+000630*                   even when resuming.
+000631* 2026-08-09  TM    Review fixes: 1070-LOAD-CHECKPOINT now
+000632*                   checks CHECKPOINT's saved filename/lineWidth/
+000633*                   preserveDigits against this run before
+000634*                   resuming from it, and 8100-CLEAR-CHECKPOINT
+000635*                   leaves a foreign checkpoint alone, so one
+000636*                   job's abend can no longer be picked up by an
+000637*                   unrelated job sharing this load module;
+000638*                   4400-WRITE-CHECKPOINT now writes to a temp
+000639*                   file and renames it over CHECKPOINT so a kill
+000640*                   mid-write can never leave CHECKPOINT
+000641*                   truncated; checkpointing now fires once per
+000642*                   line actually flushed instead of once per
+000643*                   word, cutting checkpoint I/O substantially on
+000644*                   long documents without reopening the
+000645*                   duplicate-line risk the every-word change
+000646*                   above was written to close.
+000647
+000650 IDENTIFICATION DIVISION.
+000660 PROGRAM-ID. FORMATTING.
+000670 AUTHOR. TREVOR MINES.
+000680 INSTALLATION. CSC 330.
+000690 DATE-WRITTEN. 01/15/2026.
+000700 DATE-COMPILED.
+000710
+000720 ENVIRONMENT DIVISION.
+000730 INPUT-OUTPUT SECTION.
+000740 FILE-CONTROL.
+000750     SELECT inputFile ASSIGN TO DYNAMIC filename
+000760         ORGANIZATION IS SEQUENTIAL
+000770         FILE STATUS IS inputFileStatus.
+000780
+000790     SELECT outputFile ASSIGN TO "FORMRPT"
+000800         ORGANIZATION IS SEQUENTIAL
+000810         FILE STATUS IS outputFileStatus.
+000820
+000830     SELECT auditFile ASSIGN TO "AUDITLOG"
+000840         ORGANIZATION IS SEQUENTIAL
+000850         FILE STATUS IS auditFileStatus.
+000860
+000870     SELECT dataFile ASSIGN TO "REFLOWDAT"
+000880         ORGANIZATION IS SEQUENTIAL
+000890         FILE STATUS IS dataFileStatus.
+000900
+000910     SELECT ckptFile ASSIGN TO DYNAMIC ckptAssignName
+000920         ORGANIZATION IS SEQUENTIAL
+000930         FILE STATUS IS ckptFileStatus.
+000940
+000950 DATA DIVISION.
+000960 FILE SECTION.
+000970 FD  inputFile.
+000980 01  currLine PIC X(5000000).
+000990
+001000 FD  outputFile.
+001010     COPY PRTREC.
+001020
+001030 FD  auditFile.
+001040     COPY AUDREC.
+001050
+001060 FD  dataFile.
+001070     COPY OUTREC.
+001080
+001090 FD  ckptFile.
+001100     COPY CKPTREC.
+001110
+001120 WORKING-STORAGE SECTION.
+001130 01  filename PIC X(256).
+001140 01  command1 PIC X(50).
+001150 01  inputFileStatus PIC X(2) VALUE SPACES.
+001160 01  inputRecordCount PIC 9(8) VALUE 0.
+001170 01  runCompletionCode PIC X(2) VALUE "OK".
+001180 77  END-OF-FILE PIC 9(1) VALUE 0.
+001190     88  END-OF-FILE-YES VALUE 1.
+001200     88  END-OF-FILE-NO  VALUE 0.
+001210
+001220* Set once newString has no room left for another record, so
+001230* further input records are counted but no longer appended --
+001240* keeps the append below inside newString's declared capacity
+001250* instead of reference-modifying past the end of the field.
+001260 01  inputTruncated PIC X(1) VALUE "N".
+001270     88  INPUT-TRUNCATED-YES VALUE "Y".
+001280     88  INPUT-TRUNCATED-NO  VALUE "N".
+001290
+001300 01  point PIC 9(8).
+001310 01  newString PIC X(5000000).
+001320 01  newStringLen PIC 9(8) VALUE 0.
+001330* word is sized well past the widest supported lineWidth (132)
+001340* so a token that has no spaces in it -- a long URL being the
+001350* usual case -- reaches 4000-PROCESS-WORD intact and gets a
+001360* chance to be hyphen-split instead of being silently chopped
+001370* down to line width by the UNSTRING below.
+001380 01  word PIC X(8192).
+001390 01  currCount PIC 9(8).
+001400 01  stringLength PIC 9(8).
+001410 01  currLen PIC 9(8).
+001420 01  totLen PIC 9(8).
+001430 01  currLineLen PIC 9(8).
+001440 01  wordLen PIC 9(8).
+001450 01  thisLine PIC X(132).
+001460 01  sixtyone PIC 9(3).
+001470 01  lineNum PIC 9(8).
+001480 01  zip PIC 9(1).
+001490 01  wordCount PIC 9(2).
+001500 01  shortLen PIC 9(2).
+001510 01  longLen PIC 9(2).
+001520 01  shortLine PIC X(132).
+001530 01  longLine PIC X(132).
+001540 01  shortLineNum PIC 9(8).
+001550 01  longLineNum PIC 9(8).
+001560 01  lineBuild PIC X(132).
+001570
+001580* Overlength-word fields.  A word too long to fit on a line by
+001590* itself is hyphen-split across as many lines as it takes
+001600* instead of being silently truncated by a move into a
+001610* narrower output field.  overlengthWordCount is carried into
+001620* the end-of-run statistics so an operator can see how often
+001630* this happened.
+001640 01  splitWord PIC X(8192).
+001650 01  splitWordLen PIC 9(8).
+001660 01  maxChunkLen PIC 9(3).
+001670 01  overlengthWordCount PIC 9(8) VALUE 0.
+001680
+001690* Extended run-statistics fields: totals, average, and the
+001700* word-count distribution buckets for the summary report.
+001710 01  totalLineCount PIC 9(8) VALUE 0.
+001720 01  totalWordCount PIC 9(8) VALUE 0.
+001730 01  avgWordsPerLine PIC 9(4)V99 VALUE 0.
+001740 01  avgWordsPerLineDisp PIC ZZZ9.99.
+001750 01  bucket1to10 PIC 9(8) VALUE 0.
+001760 01  bucket11to20 PIC 9(8) VALUE 0.
+001770 01  bucket21plus PIC 9(8) VALUE 0.
+001780
+001790* Run-parameter fields.  lineWidthParm is the raw second
+001800* CHAINING argument; lineWidth is its validated numeric form,
+001810* defaulted to 60 columns when the parameter is omitted or
+001820* blank.
+001830 01  lineWidthParm PIC X(4) VALUE SPACES.
+001840 01  lineWidth PIC 9(3) VALUE 60.
+001850
+001860* preserveDigitsParm is the raw third CHAINING argument ("Y"
+001870* keeps digits in the reflowed text); preserveDigits is the
+001880* working switch derived from it, defaulting to NO so existing
+001890* jobs keep today's digit-blanking behavior.
+001900 01  preserveDigitsParm PIC X(1) VALUE SPACES.
+001910 01  preserveDigits PIC X(1) VALUE "N".
+001920     88  PRESERVE-DIGITS-YES VALUE "Y".
+001930     88  PRESERVE-DIGITS-NO  VALUE "N".
+001940
+001950* Print-report control fields.
+001960 01  currentDateTime PIC X(21).
+001970 01  runDate REDEFINES currentDateTime.
+001980     05  runDateYYYYMMDD PIC 9(8).
+001990     05  runTimeHHMMSS   PIC 9(6).
+002000     05  FILLER          PIC X(7).
+002010 01  runDateDisplay PIC X(10).
+002020
+002030* Run-audit log fields.
+002040 01  auditFileStatus PIC X(2).
+002050 01  pageNum PIC 9(4) VALUE 1.
+002060 01  linesOnPage PIC 9(4) VALUE 0.
+002070 01  linesPerPage PIC 9(3) VALUE 55.
+002080* Counts how many times 1100-WRITE-REPORT-HEADER has run so
+002090* far this job -- a resumed run skips the page-1 header since
+002100* it is continuing an earlier run's pages, but
+002110* 2200-REJECT-EMPTY-INPUT checks this so its rejection notice
+002120* is never the only thing on a page with no header above it.
+002130 01  headerLinesWritten PIC 9(4) VALUE 0.
+002140
+002150* Structured-output fields.  dataFile carries one OUTREC per
+002160* reflowed line so the print-spool loader and the archival
+002170* indexer can chain off formatting's output instead of
+002180* screen-scraping the print report.
+002190 01  dataFileStatus PIC X(2).
+002200 01  outputFileStatus PIC X(2).
 
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. formatting.
-        
-        ENVIRONMENT DIVISION.
-        INPUT-OUTPUT SECTION.
-        FILE-CONTROL.
-               SELECT inputFile ASSIGN TO filename
-                        ORGANIZATION IS SEQUENTIAL.
+002210* Checkpoint/restart fields.  4000-PROCESS-WORD saves progress
+002220* once a line has actually been flushed to outputFile/dataFile, so
+002230* a resume never re-appends a line that was already written;
+002240* resumedFromCheckpoint records whether 1070-LOAD-CHECKPOINT found
+002250* a saved position to pick back up from instead of starting this
+002260* run at point 1.
+002270 01  ckptFileStatus PIC X(2).
+002280 01  resumedFromCheckpoint PIC X(1) VALUE "N".
+002290     88  RESUMED-FROM-CHECKPOINT-YES VALUE "Y".
+002300     88  RESUMED-FROM-CHECKPOINT-NO  VALUE "N".
+002310
+002320* Set in 4100-FINALIZE-LINE whenever a line is actually flushed to
+002330* outputFile/dataFile; 4000-PROCESS-WORD only writes a checkpoint
+002340* when this is on, so CHECKPOINT is updated at most once per line
+002350* instead of once per word, without ever lagging behind the last
+002360* line physically written.
+002370 01  checkpointNeeded PIC X(1) VALUE "N".
+002380     88  CHECKPOINT-NEEDED-YES VALUE "Y".
+002390     88  CHECKPOINT-NEEDED-NO  VALUE "N".
+002400
+002410* Set in 1070-LOAD-CHECKPOINT when CHECKPOINT is found to hold a
+002420* different job's saved state (filename/lineWidth/preserveDigits
+002430* mismatch); cleared again the moment this run writes its own
+002440* checkpoint, since CHECKPOINT then holds this run's own state
+002450* and is this run's to manage.  8100-CLEAR-CHECKPOINT checks this
+002451* flag so it never wipes a foreign checkpoint this run never
+002452* wrote over in the first place, without refusing to clean up
+002453* after this run's own later checkpoints.
+002460 01  checkpointBelongsToOtherJob PIC X(1) VALUE "N".
+002470     88  CHECKPOINT-BELONGS-TO-OTHER-JOB-YES VALUE "Y".
+002480     88  CHECKPOINT-BELONGS-TO-OTHER-JOB-NO  VALUE "N".
+002490
+002500* ckptAssignName is the dynamic file name behind ckptFile's SELECT.
+002510* 4400-WRITE-CHECKPOINT points it at ckptTempName, writes the new
+002520* checkpoint there, then renames that temp file over ckptFinalName
+002530* so CHECKPOINT is always replaced in one atomic step and never
+002540* observed truncated.  Every other paragraph that opens ckptFile
+002550* points ckptAssignName back at ckptFinalName first.
+002560 01  ckptAssignName PIC X(20) VALUE "CHECKPOINT".
+002570 01  ckptFinalName PIC X(20) VALUE "CHECKPOINT".
+002580 01  ckptTempName PIC X(20) VALUE "CHECKPOINT.TMP".
+002590 01  ckptRenameRC PIC S9(9) COMP-5 VALUE 0.
+002600
+002610 PROCEDURE DIVISION CHAINING filename lineWidthParm
+002320     preserveDigitsParm.
+002330
+002340 0000-MAINLINE.
+002350     PERFORM 1000-INITIALIZE-RUN THRU 1000-EXIT
+002360     PERFORM 2000-READ-INPUT-FILE THRU 2000-EXIT
+002370
+002380     IF inputRecordCount = 0
+002390         PERFORM 2200-REJECT-EMPTY-INPUT THRU 2200-EXIT
+002400     ELSE
+002410         IF INPUT-TRUNCATED-YES
+002420             PERFORM 2300-REPORT-INPUT-TRUNCATED THRU 2300-EXIT
+002430         END-IF
+002440         PERFORM 3000-REFLOW-TEXT THRU 3000-EXIT
+002450         PERFORM 5000-WRITE-REPORT-TRAILER THRU 5000-EXIT
+002460         PERFORM 8100-CLEAR-CHECKPOINT THRU 8100-EXIT
+002470     END-IF
+002480
+002490     PERFORM 9999-END-RUN THRU 9999-EXIT
+002500     GOBACK.
+002510
+002520*****************************************************************
+002530* 1000-INITIALIZE-RUN
+002540* Opens the input file, derives the run parameters, and loads
+002550* any saved checkpoint before deciding how to open the report
+002560* and data files -- a resumed run extends what an earlier,
+002570* interrupted run already wrote instead of reopening OUTPUT and
+002580* wiping it, and skips re-printing the page-1 header.
+002590*****************************************************************
+002600 1000-INITIALIZE-RUN.
+002610     OPEN INPUT inputFile
 
-        DATA DIVISION.
-        FILE SECTION.
-        FD inputFile.
-        01 currLine PIC X(5000000).
-        WORKING-STORAGE SECTION.
-        01 filename PIC X(256).
-        01 command1 PIC X(50).
-        01 END-OF-FILE PIC Z(1).
-       
-        01 point PIC Z(8).
-        01 newString PIC X(5000000).
-        01 word PIC X(100).
-        01 currCount PIC Z(8).
-        01 stringLength PIC Z(8).
-        01 currLen PIC 9(8).
-        01 totLen PIC 9(8).
-        01 wordLen PIC 9(8).
-        01 thisLine PIC X(60).
-        01 sixtyone PIC 9(2).
-        01 lineNum PIC 9(8).
-        01 zip PIC 9(1).
-        01 wordCount PIC 9(2).
-        01 shortLen PIC 9(2).
-        01 longLen PIC 9(2).
-        01 shortLine PIC X(60).
-        01 longLine PIC X(60).
-        01 shortLineNum PIC 9(8).
-        01 longLineNum PIC 9(8).
+002620     MOVE FUNCTION CURRENT-DATE TO currentDateTime
+002630     MOVE runDateYYYYMMDD TO runDateDisplay
 
-        PROCEDURE DIVISION CHAINING filename.
+002640     PERFORM 1050-DERIVE-LINE-WIDTH THRU 1050-EXIT
+002650     PERFORM 1060-DERIVE-DIGIT-MODE THRU 1060-EXIT
+002660     PERFORM 1070-LOAD-CHECKPOINT THRU 1070-EXIT
 
-        Begin.
-      *         Opens and retrieves the contents of the input file
-                OPEN INPUT inputFile
-                READ inputFile
-                        AT END MOVE 1 TO END-OF-FILE
-                END-READ
-               
-                IF END-OF-FILE = 1 
-                        CLOSE inputFile
-                END-IF
+002670     IF RESUMED-FROM-CHECKPOINT-YES
+002680         OPEN EXTEND outputFile
+002690         IF outputFileStatus NOT = "00"
+002700             OPEN OUTPUT outputFile
+002710         END-IF
+002720         OPEN EXTEND dataFile
+002730         IF dataFileStatus NOT = "00"
+002740             OPEN OUTPUT dataFile
+002750         END-IF
+002760     ELSE
+002770         OPEN OUTPUT outputFile
+002780         OPEN OUTPUT dataFile
+002790         PERFORM 1100-WRITE-REPORT-HEADER THRU 1100-EXIT
+002800     END-IF.
+002810 1000-EXIT.
+002820     EXIT.
+002830
+002840*****************************************************************
+002850* 1050-DERIVE-LINE-WIDTH
+002860* Converts the second CHAINING parameter into the numeric line
+002870* width used by the reflow logic.  A blank or omitted parameter
+002880* defaults to 60 columns.
+002890*****************************************************************
+002900 1050-DERIVE-LINE-WIDTH.
+002910     IF FUNCTION TRIM(lineWidthParm) = SPACES
+002920         MOVE 60 TO lineWidth
+002930     ELSE
+002940         MOVE FUNCTION NUMVAL(lineWidthParm) TO lineWidth
+002950     END-IF.
+002960 1050-EXIT.
+002970     EXIT.
+002980
+002990*****************************************************************
+003000* 1060-DERIVE-DIGIT-MODE
+003010* Converts the third CHAINING parameter into the preserveDigits
+003020* switch.  Any value other than "Y" leaves digit-blanking turned
+003030* on, matching today's behavior.
+003040*****************************************************************
+003050 1060-DERIVE-DIGIT-MODE.
+003060     MOVE "N" TO preserveDigits
+003070     IF preserveDigitsParm = "Y" OR preserveDigitsParm = "y"
+003080         MOVE "Y" TO preserveDigits
+003090     END-IF.
+003100 1060-EXIT.
+003110     EXIT.
+003120
+003130*****************************************************************
+003140* 1070-LOAD-CHECKPOINT
+003150* Looks for a saved checkpoint from a prior, interrupted run and,
+003160* if one is found, checks that it was saved by this same job --
+003170* same filename, lineWidth and preserveDigits -- before trusting
+003180* any of it.  CHECKPOINT is one shared file across every job that
+003190* uses this load module, so a checkpoint left by an abend on one
+003200* file must never be restored into an unrelated run of a
+003210* different file or a different set of parameters.  A match
+003220* restores the reflow loop position and running statistics so
+003230* 3000-REFLOW-TEXT resumes instead of starting over at point 1; a
+003240* mismatch is logged and this run starts fresh, leaving the
+003250* foreign checkpoint untouched for the job it actually belongs to.
+003260*****************************************************************
+003270 1070-LOAD-CHECKPOINT.
+003280     MOVE "N" TO resumedFromCheckpoint
+003290     MOVE "N" TO checkpointBelongsToOtherJob
+003300     MOVE ckptFinalName TO ckptAssignName
+003310     OPEN INPUT ckptFile
+003320     IF ckptFileStatus = "00"
+003330         READ ckptFile
+003340             AT END
+003350                 CONTINUE
+003360             NOT AT END
+003370                 IF ckptFilename = filename
+003380                         AND ckptLineWidth = lineWidth
+003390                         AND ckptPreserveDigits = preserveDigits
+003400                     MOVE "Y" TO resumedFromCheckpoint
+003410                     MOVE ckptPoint TO point
+003420                     MOVE ckptLineNum TO lineNum
+003430                     MOVE ckptCurrCount TO currCount
+003440                     MOVE ckptShortLen TO shortLen
+003450                     MOVE ckptLongLen TO longLen
+003460                     MOVE ckptShortLineNum TO shortLineNum
+003470                     MOVE ckptLongLineNum TO longLineNum
+003480                     MOVE ckptShortLine TO shortLine
+003490                     MOVE ckptLongLine TO longLine
+003500                     MOVE ckptThisLine TO thisLine
+003510                     MOVE ckptWordCount TO wordCount
+003520                     MOVE ckptCurrLen TO currLen
+003530                     MOVE ckptTotalLineCount TO totalLineCount
+003540                     MOVE ckptTotalWordCount TO totalWordCount
+003550                     MOVE ckptBucket1to10 TO bucket1to10
+003560                     MOVE ckptBucket11to20 TO bucket11to20
+003570                     MOVE ckptBucket21plus TO bucket21plus
+003580                     MOVE ckptPageNum TO pageNum
+003590                     MOVE ckptLinesOnPage TO linesOnPage
+003600                     MOVE ckptOverlengthWordCount TO
+003610                         overlengthWordCount
+003620                 ELSE
+003630                     SET CHECKPOINT-BELONGS-TO-OTHER-JOB-YES
+003640                         TO TRUE
+003650                     DISPLAY "CHECKPOINT IGNORED -- SAVED BY "
+003660                         FUNCTION TRIM(ckptFilename)
+003670                         ", NOT " FUNCTION TRIM(filename)
+003680                         " -- STARTING FROM THE BEGINNING"
+003690                 END-IF
+003700         END-READ
+003710         CLOSE ckptFile
+003720     END-IF.
+003730 1070-EXIT.
+003740     EXIT.
+003550
+003560*****************************************************************
+003570* 1100-WRITE-REPORT-HEADER
+003580* Writes the three-line report header (run date, source
+003590* filename, page number) at the top of a new page and resets
+003600* the page line counter.
+003610*****************************************************************
+003620 1100-WRITE-REPORT-HEADER.
+003630     MOVE SPACES TO prtRecord
+003640     MOVE "1" TO prtCarriageCtl
+003650     STRING "SCREEN FORMATTING REPORT" DELIMITED BY SIZE
+003660         "          RUN DATE: " DELIMITED BY SIZE
+003670         runDateDisplay DELIMITED BY SIZE
+003680         INTO prtText
+003690     WRITE prtRecord
+003700
+003710     MOVE SPACES TO prtRecord
+003720     MOVE " " TO prtCarriageCtl
+003730     STRING "SOURCE FILE: " DELIMITED BY SIZE
+003740         FUNCTION TRIM(filename) DELIMITED BY SIZE
+003750         "          PAGE: " DELIMITED BY SIZE
+003760         pageNum DELIMITED BY SIZE
+003770         INTO prtText
+003780     WRITE prtRecord
+003790
+003800     MOVE SPACES TO prtRecord
+003810     MOVE " " TO prtCarriageCtl
+003820     WRITE prtRecord
+003830
+003840     ADD 1 TO pageNum
+003850     MOVE 3 TO linesOnPage
+003860     ADD 1 TO headerLinesWritten.
+003870 1100-EXIT.
+003880     EXIT.
+003890
+003900*****************************************************************
+003910* 2000-READ-INPUT-FILE
+003920* Reads every record in the input file, appending each one onto
+003930* newString, so multi-record files are reflowed in full instead
+003940* of just their first record.  Skipped entirely when the open
+003950* failed (missing file); inputRecordCount is left at zero so
+003960* the caller can tell an empty file from a real one.
+003970 2000-READ-INPUT-FILE.
+003980     MOVE SPACES TO newString
+003990     MOVE 0 TO newStringLen
+004000     IF inputFileStatus = "00"
+004010         PERFORM 2100-READ-ONE-RECORD THRU 2100-EXIT
+004020             UNTIL END-OF-FILE-YES
+004030     END-IF.
+004040 2000-EXIT.
+004050     EXIT.
+004060
+004070*****************************************************************
+004080* 2100-READ-ONE-RECORD
+004090* Reads one record from the input file and, unless end of file
+004100* was reached, cleans it up and appends it to newString.
+004110* Replaces all new line characters with spaces, and, unless
+004120* preserveDigits is turned on, blanks out digits as well so
+004130* they can later be removed by looking for duplicate spaces.
+004140* newStringLen tracks how much of newString is real content, so
+004150* the append below writes straight into newString at that offset
+004160* instead of re-deriving the current length by TRIMming the whole
+004170* multi-million-byte field on every record -- newString is mostly
+004180* trailing pad once a document of any size has been read, and
+004190* that pad is what the trimmed length needs to skip over.
+004200*****************************************************************
+004210 2100-READ-ONE-RECORD.
+004220     MOVE SPACES TO currLine
+004230     READ inputFile
+004240         AT END SET END-OF-FILE-YES TO TRUE
+004250     END-READ
+004260
+004270     IF END-OF-FILE-NO
+004280         ADD 1 TO inputRecordCount
+004290         INSPECT currLine REPLACING ALL X'0A' BY SPACE
+004300         IF PRESERVE-DIGITS-NO
+004310             INSPECT currLine CONVERTING "0123456789"
+004320                 TO "          "
+004330         END-IF
+004340         MOVE FUNCTION LENGTH(FUNCTION TRIM(currLine)) TO
+004350             currLineLen
+004360
+004370         IF INPUT-TRUNCATED-NO
+004380             IF newStringLen + currLineLen + 1 >
+004390                     FUNCTION LENGTH(newString)
+004400                 SET INPUT-TRUNCATED-YES TO TRUE
+004410             END-IF
+004420         END-IF
+004430
+004440         IF INPUT-TRUNCATED-NO
+004450             IF newStringLen > 0
+004460                 ADD 1 TO newStringLen
+004470                 MOVE SPACE TO newString(newStringLen:1)
+004480             END-IF
+004490             MOVE FUNCTION TRIM(currLine) TO
+004500                 newString(newStringLen + 1:currLineLen)
+004510             ADD currLineLen TO newStringLen
+004520         END-IF
+004530     END-IF.
+004540 2100-EXIT.
+004550     EXIT.
+004560
+004570*****************************************************************
+004580* 2200-REJECT-EMPTY-INPUT
+004590* Handles a missing or empty input file: sets a non-zero return
+004600* code, flags the run-audit completion code, and writes a
+004610* one-line rejection notice to the report instead of running
+004620* the reflow logic against a buffer with nothing in it.  Prints
+004630* the report header first if this run hasn't printed one yet
+004640* (a resumed run normally skips it), so the rejection notice
+004650* never reaches the print queue as a bare line with no header.
+004660*****************************************************************
+004670 2200-REJECT-EMPTY-INPUT.
+004680     IF headerLinesWritten = 0
+004690         PERFORM 1100-WRITE-REPORT-HEADER THRU 1100-EXIT
+004700     END-IF
 
-                MOVE 0 TO END-OF-FILE.
+004710     MOVE 8 TO RETURN-CODE
+004720     MOVE "ER" TO runCompletionCode
+004730
+004740     MOVE SPACES TO prtRecord
+004750     MOVE " " TO prtCarriageCtl
+004760     STRING "REJECTED -- INPUT FILE IS MISSING OR EMPTY: "
+004770         DELIMITED BY SIZE
+004780         FUNCTION TRIM(filename) DELIMITED BY SIZE
+004790         INTO prtText
+004800     WRITE prtRecord.
+004810 2200-EXIT.
+004820     EXIT.
+004830
+004840*****************************************************************
+004850* 2300-REPORT-INPUT-TRUNCATED
+004860* Input ran past newString's declared capacity.  The records
+004870* read so far are reflowed and reported normally; this just
+004880* sets a warning return code and writes a notice so the job is
+004890* not mistaken for a clean, complete run.
+004900*****************************************************************
+004910 2300-REPORT-INPUT-TRUNCATED.
+004920     MOVE 4 TO RETURN-CODE
+004930     MOVE "TR" TO runCompletionCode
 
-      *         Replaces all new line characters and numbers 
-      *         with spaces so they can later be removed by looking
-      *         for duplicate spaces
-                INSPECT currLine REPLACING ALL X'0A' BY ' '
-                INSPECT currLine CONVERTING "0123456789" to "          "
-     
-
-                MOVE 0 to currCount
-                MOVE 1 to point
-                MOVE 0 to totLen
-                MOVE 0 to currLen
-                MOVE 61 to sixtyone
-                MOVE 1 to lineNum
-                MOVE 0 to wordLen
-                MOVE 0 to zip  
-
-                MOVE 0 to wordCount
-                MOVE 99 to shortLen
-                MOVE 0 to longLen
-                MOVE " " to shortLine
-                MOVE " " to longLine
-
- 
-      *          DISPLAY "123456789*123456789*123456789*123456789*12345"
-      *         "6789*123456789*123456789*"
-                
-                move FUNCTION LENGTH(FUNCTION TRIM(currLine)) to 
-                        stringLength
-
-      *         Loops through the string word by word
-      *         As each word is pulled using UNSTRING it is checked
-      *         to make sure it won't overflow the line, if it will
-      *         then the line is printed and the word is added to the
-      *         next line
-                PERFORM UNTIL point >=  stringLength
- 
-                        UNSTRING currLine DELIMITED BY SPACE
-                                INTO word
-                                WITH POINTER point  
-                                TALLYING IN currCount      
-
-                        MOVE FUNCTION LENGTH(FUNCTION TRIM(word)) 
-                                                        to wordLen     
-                        ADD 1 to wordLen                        
-
-                        if wordLen  not = 1             
-      *                 Checks to see if the line would be too long
-      *                 with the addition of the next word
-                        if (currLen+wordLen) >  sixtyone
-                                DISPLAY lineNum "  " FUNCTION 
-                                                        TRIM(thisLine) 
-      *                         Checks to see if the current line is the
-      *                         line with the least amount of words
-                                if wordCount <= shortLen
-                                        MOVE wordCount to shortLen
-                                        MOVE FUNCTION TRIM(thisLine) to
-                                                               shortLine
-                                        MOVE lineNum to shortLineNum
-                                end-if
-      *                         Checks to see if the current line is the
-      *                         line with the highest amount of words
-                                if wordCount >= longLen
-                                        MOVE wordCount to longLen
-                                        MOVE FUNCTION TRIM(thisLine) to 
-                                                                longLine
-                                        move lineNum to longLineNum
-                                end-if 
-
-                                ADD 1 to lineNum
-      *                         Resets variables for next line
-                                MOVE " " to thisLine
-                                MOVE 0 to currLen
-                                MOVE 0 to wordCount
-                        END-IF
-
-      *                 Appends the word to the line
-                        STRING FUNCTION TRIM(thisLine) DELIMITED 
-                                                        BY SIZE
-                                SPACE
-                                FUNCTION TRIM(word) DELIMITED BY SIZE
-                                INTO thisLine
-
-                        Add wordLen to currLen
-                        MOVE 0 to wordLen 
-                        ADD 1 to wordCount
-
-                        END-IF
-                END-PERFORM
-
-      *         Prints the long and short lines in the specified format
-                DISPLAY "LONG   " longLineNum "     " longLine
-                DISPLAY "Short  " shortLineNum "     " shortLine   
-  
-                CLOSE inputFile
-        STOP RUN.
+004940     MOVE SPACES TO prtRecord
+004950     MOVE " " TO prtCarriageCtl
+004960     STRING "WARNING -- INPUT EXCEEDED MAXIMUM BUFFER SIZE; "
+004970         DELIMITED BY SIZE
+004980         "TEXT BEYOND THIS POINT WAS NOT PROCESSED"
+004990         DELIMITED BY SIZE
+005000         INTO prtText
+005010     WRITE prtRecord.
+005020 2300-EXIT.
+005030     EXIT.
+005040
+005050*****************************************************************
+005060* 3000-REFLOW-TEXT
+005070* Loops through the string word by word.  As each word is
+005080* pulled using UNSTRING it is checked to make sure it won't
+005090* overflow the line; if it will then the line is printed and
+005100* the word is added to the next line.  The loop stops as soon
+005110* as the last word has been added to thisLine, so the final
+005120* line is flushed explicitly afterward instead of waiting on
+005130* an overflow that will never come.
+005140*****************************************************************
+005150 3000-REFLOW-TEXT.
+005160     IF RESUMED-FROM-CHECKPOINT-NO
+005170         MOVE 1 TO point
+005180         MOVE 1 TO lineNum
+005190         MOVE 0 TO currCount
+005200         MOVE 99 TO shortLen
+005210         MOVE 0 TO longLen
+005220         MOVE " " TO shortLine
+005230         MOVE " " TO longLine
+005240         MOVE " " TO thisLine
+005250         MOVE 0 TO currLen
+005260         MOVE 0 TO wordCount
+005270     END-IF
+005280
+005290     MOVE 0 TO totLen
+005300     ADD 1 TO lineWidth GIVING sixtyone
+005310     MOVE 0 TO wordLen
+005320     MOVE 0 TO zip
+005330
+005340     MOVE newStringLen TO stringLength
+005350
+005360     PERFORM 4000-PROCESS-WORD THRU 4000-EXIT
+005370         UNTIL point >= stringLength
+005380
+005390     IF wordCount > 0
+005400         PERFORM 4100-FINALIZE-LINE THRU 4100-EXIT
+005410     END-IF.
+005420 3000-EXIT.
+005430     EXIT.
+005440
+005450*****************************************************************
+005460* 4000-PROCESS-WORD
+005470* Pulls the next word off newString and either appends it to the
+005480* line being built, finalizing the current line first if it
+005490* would overflow, or -- if the word alone is too long to fit on
+005500* a line -- hands it off to 4050-SPLIT-OVERLENGTH-WORD.  Once the
+005510* word (plain or overlength) is fully disposed of, checkpoints
+005520* the run if 4100-FINALIZE-LINE actually flushed a line while
+005530* getting there -- CHECKPOINT is only ever ahead of the last line
+005540* physically written to outputFile/dataFile, never behind it, but
+005550* there is no need to rewrite it again for every word placed on a
+005560* line that has not yet been flushed.
+005570*****************************************************************
+005550 4000-PROCESS-WORD.
+005560     MOVE SPACES TO word
+005570     UNSTRING newString DELIMITED BY SPACE
+005580         INTO word
+005590         WITH POINTER point
+005600         TALLYING IN currCount
+005610
+005620     MOVE FUNCTION LENGTH(FUNCTION TRIM(word)) TO wordLen
+005630
+005640     IF wordLen > 0
+005650         IF wordLen > lineWidth
+005660             PERFORM 4050-SPLIT-OVERLENGTH-WORD THRU 4050-EXIT
+005670         ELSE
+005680             ADD 1 TO wordLen
+005690             IF (currLen + wordLen) > sixtyone
+005700                 PERFORM 4100-FINALIZE-LINE THRU 4100-EXIT
+005710             END-IF
+005720
+005730             MOVE SPACES TO lineBuild
+005740             STRING FUNCTION TRIM(thisLine) DELIMITED BY SIZE
+005750                 SPACE
+005760                 FUNCTION TRIM(word) DELIMITED BY SIZE
+005770                 INTO lineBuild
+005780             MOVE lineBuild TO thisLine
+005790
+005800             ADD wordLen TO currLen
+005810             MOVE 0 TO wordLen
+005820             ADD 1 TO wordCount
+005830         END-IF
+005840
+005845         IF CHECKPOINT-NEEDED-YES
+005850             PERFORM 4400-WRITE-CHECKPOINT THRU 4400-EXIT
+005855             SET CHECKPOINT-NEEDED-NO TO TRUE
+005858         END-IF
+005860     END-IF.
+005870 4000-EXIT.
+005880     EXIT.
+005890
+005900*****************************************************************
+005910* 4050-SPLIT-OVERLENGTH-WORD
+005920* Breaks a word longer than the configured line width into
+005930* hyphenated chunks, finalizing the current line (if one is
+005940* already in progress) before the first chunk and writing every
+005950* chunk but the last with a trailing hyphen.  The last, shorter
+005960* remainder is left in thisLine to be finished normally by later
+005970* words on that line.
+005980*****************************************************************
+005990 4050-SPLIT-OVERLENGTH-WORD.
+006000     ADD 1 TO overlengthWordCount
+006010     SUBTRACT 1 FROM lineWidth GIVING maxChunkLen
+006020
+006030     IF currLen > 0
+006040         PERFORM 4100-FINALIZE-LINE THRU 4100-EXIT
+006050     END-IF
+006060
+006070     MOVE FUNCTION TRIM(word) TO splitWord
+006080     MOVE wordLen TO splitWordLen
+006090
+006100     PERFORM 4060-WRITE-WORD-CHUNK THRU 4060-EXIT
+006110         UNTIL splitWordLen <= maxChunkLen
+006120
+006130     MOVE SPACES TO thisLine
+006140     MOVE splitWord(1:splitWordLen) TO thisLine
+006150     MOVE splitWordLen TO currLen
+006160     MOVE 0 TO wordLen
+006170     ADD 1 TO wordCount.
+006180 4050-EXIT.
+006190     EXIT.
+006200
+006210*****************************************************************
+006220* 4060-WRITE-WORD-CHUNK
+006230* Writes one hyphenated chunk of an overlength word as its own
+006240* report line and shifts the remainder of the word down to the
+006250* front of splitWord for the next pass.
+006260*****************************************************************
+006270 4060-WRITE-WORD-CHUNK.
+006280     MOVE SPACES TO thisLine
+006290     STRING splitWord(1:maxChunkLen) DELIMITED BY SIZE
+006300         "-" DELIMITED BY SIZE
+006310         INTO thisLine
+006320     MOVE maxChunkLen TO currLen
+006330     MOVE 1 TO wordCount
+006340     PERFORM 4100-FINALIZE-LINE THRU 4100-EXIT
+006350
+006360     MOVE splitWord(maxChunkLen + 1:) TO splitWord
+006370     SUBTRACT maxChunkLen FROM splitWordLen.
+006380 4060-EXIT.
+006390     EXIT.
+006400
+006410*****************************************************************
+006420* 4100-FINALIZE-LINE
+006430* Writes the completed line to the report, updates the
+006440* long/short line statistics, and resets the line-building
+006450* fields for the next line.
+006460*****************************************************************
+006470 4100-FINALIZE-LINE.
+006480     PERFORM 4200-WRITE-REPORT-LINE THRU 4200-EXIT
+006490     PERFORM 4300-WRITE-DATA-RECORD THRU 4300-EXIT
+006500
+006510     IF wordCount <= shortLen
+006520         MOVE wordCount TO shortLen
+006530         MOVE FUNCTION TRIM(thisLine) TO shortLine
+006540         MOVE lineNum TO shortLineNum
+006550     END-IF
+006560
+006570     IF wordCount >= longLen
+006580         MOVE wordCount TO longLen
+006590         MOVE FUNCTION TRIM(thisLine) TO longLine
+006600         MOVE lineNum TO longLineNum
+006610     END-IF
+006620
+006630     ADD 1 TO totalLineCount
+006640     ADD wordCount TO totalWordCount
+006650     IF wordCount <= 10
+006660         ADD 1 TO bucket1to10
+006670     ELSE
+006680         IF wordCount <= 20
+006690             ADD 1 TO bucket11to20
+006700         ELSE
+006710             ADD 1 TO bucket21plus
+006720         END-IF
+006730     END-IF
+006740
+006750     ADD 1 TO lineNum
+006760     MOVE " " TO thisLine
+006770     MOVE 0 TO currLen
+006780     MOVE 0 TO wordCount
+006785     SET CHECKPOINT-NEEDED-YES TO TRUE.
+006790 4100-EXIT.
+006800     EXIT.
+006810
+006820* Saves the reflow loop's current position and running statistics
+006830* to ckptFile so a rerun of this job can resume here instead of
+006840* reprocessing the document from the start.  Called from
+006850* 4000-PROCESS-WORD once a word has been fully disposed of --
+006860* appended to thisLine, or, for an overlength word, split into
+006870* its hyphenated chunks -- and only when 4100-FINALIZE-LINE has
+006880* actually flushed a line since the last checkpoint, never from
+006890* inside 4100-FINALIZE-LINE itself.  4100-FINALIZE-LINE runs in
+006900* the middle of processing the word that overflowed the old line,
+006910* before that word has been added anywhere; checkpointing there
+006920* would save a point already past that word while neither
+006930* thisLine nor a finalized record yet accounts for it, silently
+006940* losing the word on a resume.  Checkpointing only once the word
+006950* is fully accounted for keeps point and
+006960* thisLine/wordCount/currLen mutually consistent, and a resume
+006961* never re-appends a line 4200-WRITE-REPORT-LINE/
+006962* 4300-WRITE-DATA-RECORD already flushed.
+006963*
+006964* The new checkpoint is written to ckptTempName and then renamed
+006965* over ckptFinalName, rather than written directly over CHECKPOINT,
+006966* so a run killed in the middle of this paragraph leaves either the
+006967* old checkpoint or the new one intact -- never a truncated file
+006968* from an OPEN OUTPUT that landed before the WRITE.
+006970 4400-WRITE-CHECKPOINT.
+006980     MOVE filename TO ckptFilename
+006981     MOVE lineWidth TO ckptLineWidth
+006982     MOVE preserveDigits TO ckptPreserveDigits
+006990     MOVE point TO ckptPoint
+007000     MOVE lineNum TO ckptLineNum
+007011     MOVE currCount TO ckptCurrCount
+007012     MOVE wordCount TO ckptWordCount
+007020     MOVE currLen TO ckptCurrLen
+007030     MOVE shortLen TO ckptShortLen
+007040     MOVE longLen TO ckptLongLen
+007050     MOVE shortLineNum TO ckptShortLineNum
+007060     MOVE longLineNum TO ckptLongLineNum
+007070     MOVE shortLine TO ckptShortLine
+007080     MOVE longLine TO ckptLongLine
+007090     MOVE thisLine TO ckptThisLine
+007100     MOVE totalLineCount TO ckptTotalLineCount
+007110     MOVE totalWordCount TO ckptTotalWordCount
+007120     MOVE bucket1to10 TO ckptBucket1to10
+007130     MOVE bucket11to20 TO ckptBucket11to20
+007140     MOVE bucket21plus TO ckptBucket21plus
+007150     MOVE pageNum TO ckptPageNum
+007160     MOVE linesOnPage TO ckptLinesOnPage
+007170     MOVE overlengthWordCount TO ckptOverlengthWordCount
+007180
+007181     MOVE ckptTempName TO ckptAssignName
+007190     OPEN OUTPUT ckptFile
+007200     WRITE ckptRecord
+007210     CLOSE ckptFile
+007211     CALL "CBL_RENAME_FILE" USING ckptTempName ckptFinalName
+007212         RETURNING ckptRenameRC
+007213     MOVE ckptFinalName TO ckptAssignName
+007214     SET CHECKPOINT-BELONGS-TO-OTHER-JOB-NO TO TRUE.
+007220 4400-EXIT.
+007230     EXIT.
+007240
+007250*****************************************************************
+007260* 4200-WRITE-REPORT-LINE
+007270* Writes one reflowed body line to outputFile, breaking to a
+007280* new page and re-printing the header whenever the page fills.
+007290*****************************************************************
+007300 4200-WRITE-REPORT-LINE.
+007310     IF linesOnPage >= linesPerPage
+007320         PERFORM 1100-WRITE-REPORT-HEADER THRU 1100-EXIT
+007330     END-IF
+007340
+007350     MOVE SPACES TO prtRecord
+007360     MOVE " " TO prtCarriageCtl
+007370     STRING lineNum DELIMITED BY SIZE
+007380         "  " DELIMITED BY SIZE
+007390         FUNCTION TRIM(thisLine) DELIMITED BY SIZE
+007400         INTO prtText
+007410     WRITE prtRecord
+007420
+007430     ADD 1 TO linesOnPage.
+007440 4200-EXIT.
+007450     EXIT.
+007460
+007470* Writes the matching structured OUTREC to dataFile so
+007480* downstream jobs can pick up the reflowed line as data
+007490* instead of print text.
+007500 4300-WRITE-DATA-RECORD.
+007510     MOVE lineNum TO outLineNum
+007520     MOVE wordCount TO outWordCount
+007530     MOVE SPACES TO outText
+007540     MOVE FUNCTION TRIM(thisLine) TO outText
+007550     WRITE outRecord.
+007560 4300-EXIT.
+007570     EXIT.
+007580
+007590*****************************************************************
+007600* 5000-WRITE-REPORT-TRAILER
+007610* Writes the trailer page repeating the long/short line stats.
+007620*****************************************************************
+007630 5000-WRITE-REPORT-TRAILER.
+007640     MOVE SPACES TO prtRecord
+007650     MOVE "1" TO prtCarriageCtl
+007660     STRING "SCREEN FORMATTING REPORT - SUMMARY" DELIMITED BY
+007670         SIZE INTO prtText
+007680     WRITE prtRecord
+007690
+007700     MOVE SPACES TO prtRecord
+007710     MOVE " " TO prtCarriageCtl
+007720     WRITE prtRecord
+007730
+007740     MOVE SPACES TO prtRecord
+007750     MOVE " " TO prtCarriageCtl
+007760     STRING "LONG   " DELIMITED BY SIZE
+007770         longLineNum DELIMITED BY SIZE
+007780         "     " DELIMITED BY SIZE
+007790         longLine DELIMITED BY SIZE
+007800         INTO prtText
+007810     WRITE prtRecord
+007820
+007830     MOVE SPACES TO prtRecord
+007840     MOVE " " TO prtCarriageCtl
+007850     STRING "SHORT  " DELIMITED BY SIZE
+007860         shortLineNum DELIMITED BY SIZE
+007870         "     " DELIMITED BY SIZE
+007880         shortLine DELIMITED BY SIZE
+007890         INTO prtText
+007900     WRITE prtRecord
+007910
+007920     PERFORM 5100-WRITE-EXTENDED-STATS THRU 5100-EXIT.
+007930 5000-EXIT.
+007940     EXIT.
+007950
+007960*****************************************************************
+007970* 5100-WRITE-EXTENDED-STATS
+007980* Appends a second summary section covering total line count,
+007990* total word count, average words per line, and a count of
+008000* lines falling into each word-count distribution bucket.
+008010*****************************************************************
+008020 5100-WRITE-EXTENDED-STATS.
+008030     IF totalLineCount > 0
+008040         DIVIDE totalWordCount BY totalLineCount
+008050             GIVING avgWordsPerLine
+008060     ELSE
+008070         MOVE 0 TO avgWordsPerLine
+008080     END-IF
+008090
+008100     MOVE SPACES TO prtRecord
+008110     MOVE " " TO prtCarriageCtl
+008120     WRITE prtRecord
+008130
+008140     MOVE SPACES TO prtRecord
+008150     MOVE " " TO prtCarriageCtl
+008160     STRING "RUN STATISTICS" DELIMITED BY SIZE
+008170         INTO prtText
+008180     WRITE prtRecord
+008190
+008200     MOVE SPACES TO prtRecord
+008210     MOVE " " TO prtCarriageCtl
+008220     WRITE prtRecord
+008230
+008240     MOVE SPACES TO prtRecord
+008250     MOVE " " TO prtCarriageCtl
+008260     STRING "TOTAL LINES:          " DELIMITED BY SIZE
+008270         totalLineCount DELIMITED BY SIZE
+008280         INTO prtText
+008290     WRITE prtRecord
+008300
+008310     MOVE SPACES TO prtRecord
+008320     MOVE " " TO prtCarriageCtl
+008330     STRING "TOTAL WORDS:          " DELIMITED BY SIZE
+008340         totalWordCount DELIMITED BY SIZE
+008350         INTO prtText
+008360     WRITE prtRecord
+008370
+008380     MOVE SPACES TO prtRecord
+008390     MOVE " " TO prtCarriageCtl
+008400     MOVE avgWordsPerLine TO avgWordsPerLineDisp
+008410     STRING "AVERAGE WORDS/LINE:   " DELIMITED BY SIZE
+008420         avgWordsPerLineDisp DELIMITED BY SIZE
+008430         INTO prtText
+008440     WRITE prtRecord
+008450
+008460     MOVE SPACES TO prtRecord
+008470     MOVE " " TO prtCarriageCtl
+008480     WRITE prtRecord
+008490
+008500     MOVE SPACES TO prtRecord
+008510     MOVE " " TO prtCarriageCtl
+008520     STRING "WORD-COUNT DISTRIBUTION" DELIMITED BY SIZE
+008530         INTO prtText
+008540     WRITE prtRecord
+008550
+008560     MOVE SPACES TO prtRecord
+008570     MOVE " " TO prtCarriageCtl
+008580     STRING "  1-10 WORDS PER LINE:   " DELIMITED BY SIZE
+008590         bucket1to10 DELIMITED BY SIZE
+008600         INTO prtText
+008610     WRITE prtRecord
+008620
+008630     MOVE SPACES TO prtRecord
+008640     MOVE " " TO prtCarriageCtl
+008650     STRING " 11-20 WORDS PER LINE:   " DELIMITED BY SIZE
+008660         bucket11to20 DELIMITED BY SIZE
+008670         INTO prtText
+008680     WRITE prtRecord
+008690
+008700     MOVE SPACES TO prtRecord
+008710     MOVE " " TO prtCarriageCtl
+008720     STRING "  21+ WORDS PER LINE:    " DELIMITED BY SIZE
+008730         bucket21plus DELIMITED BY SIZE
+008740         INTO prtText
+008750     WRITE prtRecord
+008760
+008770     IF overlengthWordCount > 0
+008780         MOVE SPACES TO prtRecord
+008790         MOVE " " TO prtCarriageCtl
+008800         WRITE prtRecord
+008810
+008820         MOVE SPACES TO prtRecord
+008830         MOVE " " TO prtCarriageCtl
+008840         STRING "OVERLENGTH WORDS HYPHEN-SPLIT: " DELIMITED BY
+008850             SIZE
+008860             overlengthWordCount DELIMITED BY SIZE
+008870             INTO prtText
+008880         WRITE prtRecord
+008890     END-IF.
+008900 5100-EXIT.
+008910     EXIT.
+008920
+008930*****************************************************************
+008940* 9999-END-RUN
+008950* Writes the run-audit log entry, closes all open files, and
+008960* ends the run.
+008970*****************************************************************
+008980 9999-END-RUN.
+008990     PERFORM 8000-WRITE-AUDIT-LOG THRU 8000-EXIT
+009000     CLOSE inputFile
+009010     CLOSE outputFile
+009020     CLOSE dataFile.
+009030 9999-EXIT.
+009040     EXIT.
+009050
+009060*****************************************************************
+009070* 8000-WRITE-AUDIT-LOG
+009080* Appends one row to the run-audit log: input filename, run
+009090* date and time, line count produced, word count, and a
+009100* completion code, so a batch of document-conversion requests
+009110* can later be reconciled against what actually ran.
+009120*****************************************************************
+009130 8000-WRITE-AUDIT-LOG.
+009140     OPEN EXTEND auditFile
+009150     IF auditFileStatus NOT = "00"
+009160         OPEN OUTPUT auditFile
+009170     END-IF
+009180
+009190     MOVE FUNCTION TRIM(filename) TO audFilename
+009200     MOVE runDateYYYYMMDD TO audRunDate
+009210     MOVE runTimeHHMMSS TO audRunTime
+009220     MOVE totalLineCount TO audLineCount
+009230     MOVE totalWordCount TO audWordCount
+009240     MOVE runCompletionCode TO audCompletionCode
+009250     WRITE audRecord
+009260
+009270     CLOSE auditFile.
+009280 8000-EXIT.
+009290     EXIT.
+009300
+009310* Clears any saved checkpoint once a run completes the reflow
+009320* normally, so the next run starts fresh at point 1 instead of
+009330* picking up a stale position left over from this job.  Skipped
+009340* when 1070-LOAD-CHECKPOINT found CHECKPOINT holding a different
+009341* job's state: this run never touched that foreign checkpoint, so
+009342* it has no business erasing it out from under the job that is
+009343* still waiting to resume from it.
+009344 8100-CLEAR-CHECKPOINT.
+009345     IF CHECKPOINT-BELONGS-TO-OTHER-JOB-NO
+009350         MOVE ckptFinalName TO ckptAssignName
+009355         OPEN OUTPUT ckptFile
+009360         CLOSE ckptFile
+009365     END-IF.
+009370 8100-EXIT.
+009380     EXIT.
