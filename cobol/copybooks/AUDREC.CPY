@@ -0,0 +1,24 @@
+      ***************************************************************
+      * AUDREC.CPY
+      * Run-audit record.  One row is appended to auditFile every
+      * time formatting runs, so a batch of document-conversion
+      * requests can be reconciled against what actually ran.
+      *
+      * Modification History
+      * ---------------------------------------------------------
+      * Date       Init  Description
+      * 2026-08-09  TM    Original copybook.
+      * 2026-08-09  TM    Narrowed audRunTime from 9(8) to 9(6) to match
+      *                   runTimeHHMMSS exactly.  The extra two digits
+      *                   were always zero padding in front of an
+      *                   HHMMSS value, not part of the number, and
+      *                   made the field misleading to anyone parsing
+      *                   AUDITLOG by column position.
+      ***************************************************************
+       01  audRecord.
+           05  audFilename         PIC X(256).
+           05  audRunDate          PIC 9(8).
+           05  audRunTime          PIC 9(6).
+           05  audLineCount        PIC 9(8).
+           05  audWordCount        PIC 9(8).
+           05  audCompletionCode   PIC X(2).
