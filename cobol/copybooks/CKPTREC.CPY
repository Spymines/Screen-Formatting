@@ -0,0 +1,68 @@
+      ***************************************************************
+      * CKPTREC.CPY
+      * Checkpoint/restart record for the reflow loop.  Written
+      * periodically while a large document is being reflowed so a
+      * rerun after an abend can resume at the saved position
+      * instead of reprocessing the whole document from point 1.
+      *
+      * ckptPageNum and ckptLinesOnPage carry the print report's
+      * pagination state across the restart, so a resumed run picks
+      * up on the same physical page it left off on instead of
+      * restarting page numbering and the page-1 line count.
+      *
+      * ckptCurrLen carries the in-progress line's running length.  It
+      * can't be safely re-derived from ckptThisLine at restore time:
+      * a line built up word by word always carries one leading
+      * separator character that FUNCTION TRIM strips, but a line that
+      * instead opened with the remainder of a hyphen-split overlength
+      * word carries no such separator, so the same derivation would
+      * be off by one depending on how the line started.
+      *
+      * Modification History
+      * ---------------------------------------------------------
+      * Date       Init  Description
+      * 2026-08-09  TM    Original copybook.
+      * 2026-08-09  TM    Added ckptPageNum and ckptLinesOnPage so a
+      *                   resume keeps the print report's pagination
+      *                   consistent instead of restarting it.
+      * 2026-08-09  TM    Added ckptCurrLen so a resume doesn't have to
+      *                   guess the in-progress line's length from its
+      *                   text alone.
+      * 2026-08-09  TM    Added ckptOverlengthWordCount so the trailer
+      *                   page's hyphen-split word count covers the
+      *                   whole document, not just the portion processed
+      *                   after the last resume.
+      * 2026-08-09  TM    Added ckptFilename, ckptLineWidth and
+      *                   ckptPreserveDigits so a resume can confirm the
+      *                   saved state belongs to the job reading it
+      *                   before trusting any of it.  CHECKPOINT is one
+      *                   shared file across every job that uses this
+      *                   load module, so without an identity check a
+      *                   checkpoint left by an abend on one file would
+      *                   get applied to whatever different file runs
+      *                   next.
+      ***************************************************************
+       01  ckptRecord.
+           05  ckptFilename        PIC X(256).
+           05  ckptLineWidth       PIC 9(3).
+           05  ckptPreserveDigits  PIC X(1).
+           05  ckptPoint           PIC 9(8).
+           05  ckptLineNum         PIC 9(8).
+           05  ckptCurrCount       PIC 9(8).
+           05  ckptWordCount       PIC 9(4).
+           05  ckptCurrLen         PIC 9(8).
+           05  ckptShortLen        PIC 9(4).
+           05  ckptLongLen         PIC 9(4).
+           05  ckptShortLineNum    PIC 9(8).
+           05  ckptLongLineNum     PIC 9(8).
+           05  ckptShortLine       PIC X(132).
+           05  ckptLongLine        PIC X(132).
+           05  ckptThisLine        PIC X(132).
+           05  ckptTotalLineCount  PIC 9(8).
+           05  ckptTotalWordCount  PIC 9(8).
+           05  ckptBucket1to10     PIC 9(8).
+           05  ckptBucket11to20    PIC 9(8).
+           05  ckptBucket21plus    PIC 9(8).
+           05  ckptPageNum         PIC 9(4).
+           05  ckptLinesOnPage     PIC 9(4).
+           05  ckptOverlengthWordCount PIC 9(8).
