@@ -0,0 +1,22 @@
+      ***************************************************************
+      * OUTREC.CPY
+      * Structured reflow-output record.  One record per reflowed
+      * output line, written to dataFile so the print-spool loader
+      * and the archival indexer can chain off formatting's output
+      * without having to screen-scrape a DISPLAY.
+      *
+      * outText is sized to the widest supported lineWidth (132) so a
+      * wide job's reflowed lines reach dataFile intact instead of
+      * being silently cut down to the original 60-byte width.
+      *
+      * Modification History
+      * ---------------------------------------------------------
+      * Date       Init  Description
+      * 2026-08-09  TM    Original copybook.
+      * 2026-08-09  TM    Widened outText from 60 to 132 bytes to
+      *                   match the widest supported lineWidth.
+      ***************************************************************
+       01  outRecord.
+           05  outLineNum          PIC 9(8).
+           05  outWordCount        PIC 9(4).
+           05  outText             PIC X(132).
