@@ -0,0 +1,25 @@
+      ***************************************************************
+      * PRTREC.CPY
+      * Print-image output record for outputFile.  Column 1 carries
+      * a carriage-control character ('1' = skip to new page, ' ' =
+      * single space) the way a line-printer spool expects it.
+      *
+      * prtText is sized past the widest line it ever has to hold --
+      * not just the widest reflowed body line (max lineWidth of 132)
+      * but the header's "SOURCE FILE: " line, which carries the full
+      * filename (up to 256 bytes) plus its own label and page number,
+      * and the trailer's LONG/SHORT lines, which carry a label and
+      * line number ahead of up to 132 bytes of line text.
+      *
+      * Modification History
+      * ---------------------------------------------------------
+      * Date       Init  Description
+      * 2026-08-09  TM    Original copybook.
+      * 2026-08-09  TM    Widened prtText so labels and numbers
+      *                   prefixed ahead of reflowed text or the
+      *                   source filename no longer get silently
+      *                   truncated by STRING.
+      ***************************************************************
+       01  prtRecord.
+           05  prtCarriageCtl      PIC X(1).
+           05  prtText             PIC X(300).
